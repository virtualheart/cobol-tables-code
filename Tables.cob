@@ -1,23 +1,244 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABLES.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-I       PIC 9(2).
-       01  WS-J       PIC 9(2).
-       01  WS-K       PIC ZZ9.
-       PROCEDURE DIVISION.
-      
-       0001-MAIN-PROC.
-      * 1 to 10 Tables
-           DISPLAY "TABLES CODE IN COBLE"
-      * if you change here which table to which table you want
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
-           DISPLAY WS-I " TABLE'S "
-           DISPLAY " ************* "
-              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 10        
-               COMPUTE WS-K = WS-I * WS-J
-               DISPLAY WS-J " * " WS-I " =" WS-K  
-              END-PERFORM   
-          END-PERFORM.
-          STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABLES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT TABLE-MASTER ASSIGN TO "TABMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TM-KEY-I
+               FILE STATUS IS WS-TABMSTR-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TABCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-REC                   PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-REC.
+           05  AUDIT-RUN-DATE          PIC 9(8).
+           05  AUDIT-RUN-TIME          PIC 9(8).
+           05  AUDIT-PROGRAM-ID        PIC X(8).
+           05  AUDIT-OPERATOR-ID       PIC X(8).
+           05  AUDIT-WS-I-VALUE        PIC 9(2).
+
+       FD  TABLE-MASTER.
+           COPY TABMSTR.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY TABROW.
+       01  WS-PRINT-STATUS             PIC XX.
+       01  WS-AUDIT-STATUS             PIC XX.
+       01  WS-TABMSTR-STATUS           PIC XX.
+       01  WS-TABMSTR-AVAIL-SW         PIC X         VALUE 'N'.
+           88  WS-TABMSTR-AVAILABLE                  VALUE 'Y'.
+           88  WS-TABMSTR-UNAVAILABLE                VALUE 'N'.
+       01  WS-CHKPT-STATUS             PIC XX.
+       01  WS-START-I                  PIC 9(2)      VALUE 1.
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-TIME                 PIC 9(8).
+       01  WS-OPERATOR-ID              PIC X(8).
+       01  WS-HEADER-LINE              PIC X(80).
+       01  WS-DETAIL-LINE              PIC X(80).
+       PROCEDURE DIVISION.
+
+       0001-MAIN-PROC.
+      * 1 to 10 Tables
+           DISPLAY "TABLES CODE IN COBLE"
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           OPEN OUTPUT PRINT-FILE
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PRINT-FILE - STATUS "
+                   WS-PRINT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 0003-OPEN-AUDIT-FILE
+           PERFORM 0006-OPEN-TABLE-MASTER
+           PERFORM 0007-READ-CHECKPOINT
+      * if you change here which table to which table you want
+           PERFORM VARYING WS-I FROM WS-START-I BY 1 UNTIL WS-I > 10
+               PERFORM 0002-PRINT-TABLE
+               PERFORM 0004-WRITE-AUDIT-RECORD
+               PERFORM 0005-WRITE-TABLE-MASTER
+               PERFORM 0008-WRITE-CHECKPOINT
+           END-PERFORM
+           PERFORM 0009-RESET-CHECKPOINT
+           CLOSE PRINT-FILE
+           CLOSE AUDIT-FILE
+           IF WS-TABMSTR-AVAILABLE
+               CLOSE TABLE-MASTER
+           END-IF.
+           STOP RUN.
+
+       0002-PRINT-TABLE.
+      * page-eject ahead of each table's header so every table starts a
+      * fresh page, except the first - that one belongs at the top of
+      * page 1, not on a blank leading page.  The spacer record ahead of
+      * the eject terminates the previous table's last detail line.
+           IF WS-I NOT = WS-START-I
+               MOVE SPACES TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 1 LINE END-WRITE
+           END-IF
+
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "RUN DATE " DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               "  MULTIPLICATION TABLE REFERENCE" DELIMITED BY SIZE
+               INTO WS-HEADER-LINE
+           END-STRING
+           IF WS-I = WS-START-I
+               WRITE PRINT-REC FROM WS-HEADER-LINE
+                   AFTER ADVANCING 1 LINE
+               END-WRITE
+           ELSE
+               WRITE PRINT-REC FROM WS-HEADER-LINE
+                   AFTER ADVANCING PAGE
+               END-WRITE
+           END-IF
+
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING WS-I DELIMITED BY SIZE
+               " TABLE'S " DELIMITED BY SIZE
+               INTO WS-HEADER-LINE
+           END-STRING
+           WRITE PRINT-REC FROM WS-HEADER-LINE
+               AFTER ADVANCING 1 LINE
+           END-WRITE
+           MOVE " ************* " TO PRINT-REC
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 10
+               COMPUTE WS-K = WS-I * WS-J
+                   ON SIZE ERROR
+                       SET WS-K-OVERFLOW TO TRUE
+                   NOT ON SIZE ERROR
+                       SET WS-K-OK TO TRUE
+               END-COMPUTE
+               MOVE SPACES TO WS-DETAIL-LINE
+               IF WS-K-OK
+                   MOVE WS-K TO WS-K-EDIT
+                   STRING WS-J DELIMITED BY SIZE
+                       " * " DELIMITED BY SIZE
+                       WS-I DELIMITED BY SIZE
+                       " =" DELIMITED BY SIZE
+                       WS-K-EDIT DELIMITED BY SIZE
+                       INTO WS-DETAIL-LINE
+                   END-STRING
+               ELSE
+                   STRING "PRODUCT OVERFLOW FOR " DELIMITED BY SIZE
+                       WS-J DELIMITED BY SIZE
+                       " * " DELIMITED BY SIZE
+                       WS-I DELIMITED BY SIZE
+                       INTO WS-DETAIL-LINE
+                   END-STRING
+               END-IF
+               MOVE WS-J TO TM-MULTIPLICAND (WS-J)
+               IF WS-K-OK
+                   MOVE WS-K TO TM-PRODUCT (WS-J)
+                   MOVE 'N' TO TM-OVERFLOW-SW (WS-J)
+               ELSE
+                   MOVE ZEROS TO TM-PRODUCT (WS-J)
+                   MOVE 'Y' TO TM-OVERFLOW-SW (WS-J)
+               END-IF
+               WRITE PRINT-REC FROM WS-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+               END-WRITE
+           END-PERFORM.
+
+       0003-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN AUDITLOG - STATUS "
+                       WS-AUDIT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       0004-WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+           MOVE "TABLES" TO AUDIT-PROGRAM-ID
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-I TO AUDIT-WS-I-VALUE
+           WRITE AUDIT-REC.
+
+       0005-WRITE-TABLE-MASTER.
+           IF WS-TABMSTR-AVAILABLE
+               MOVE WS-I TO TM-KEY-I
+               WRITE TABMSTR-REC
+                   INVALID KEY
+                       REWRITE TABMSTR-REC
+               END-WRITE
+           END-IF.
+
+       0006-OPEN-TABLE-MASTER.
+      * TABMSTR is a VSAM cluster that must be pre-allocated by JCL
+      * (IDCAMS DEFINE CLUSTER) before a COBOL OPEN can create it, so a
+      * missing cluster is treated as "persistence unavailable this
+      * run" rather than a fatal error - print/audit/checkpoint output
+      * is the core of this program and must not depend on it.
+           OPEN I-O TABLE-MASTER
+           IF WS-TABMSTR-STATUS NOT = "00"
+               OPEN OUTPUT TABLE-MASTER
+           END-IF
+           IF WS-TABMSTR-STATUS = "00"
+               SET WS-TABMSTR-AVAILABLE TO TRUE
+           ELSE
+               SET WS-TABMSTR-UNAVAILABLE TO TRUE
+               DISPLAY "TABMSTR UNAVAILABLE - STATUS "
+                   WS-TABMSTR-STATUS " - CONTINUING WITHOUT IT"
+           END-IF.
+
+       0007-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHKPT-LAST-I > 0
+                           COMPUTE WS-START-I = CHKPT-LAST-I + 1
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0008-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN TABCHKPT - STATUS "
+                   WS-CHKPT-STATUS
+               STOP RUN
+           END-IF
+           MOVE WS-I TO CHKPT-LAST-I
+           WRITE CHKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       0009-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN TABCHKPT - STATUS "
+                   WS-CHKPT-STATUS
+               STOP RUN
+           END-IF
+           MOVE 0 TO CHKPT-LAST-I
+           WRITE CHKPT-REC
+           CLOSE CHECKPOINT-FILE.
