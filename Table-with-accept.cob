@@ -1,21 +1,381 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABLES.
+       PROGRAM-ID. TABWACC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT TABLE-MASTER ASSIGN TO "TABMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TM-KEY-I
+               FILE STATUS IS WS-TABMSTR-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY PARMCARD.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCP-REC.
+           05  EXCP-RUN-DATE           PIC 9(8).
+           05  EXCP-RUN-TIME           PIC 9(8).
+           05  EXCP-BAD-VALUE          PIC X(10).
+           05  EXCP-REASON             PIC X(30).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-REC.
+           05  AUDIT-RUN-DATE          PIC 9(8).
+           05  AUDIT-RUN-TIME          PIC 9(8).
+           05  AUDIT-PROGRAM-ID        PIC X(8).
+           05  AUDIT-OPERATOR-ID       PIC X(8).
+           05  AUDIT-WS-I-VALUE        PIC 9(2).
+
+       FD  TABLE-MASTER.
+           COPY TABMSTR.
+
        WORKING-STORAGE SECTION.
-       01  WS-I       PIC 9(2).
-       01  WS-J       PIC 9(2).
-       01  WS-K       PIC ZZ9.
+           COPY TABROW.
+       01  WS-PARM-STATUS              PIC XX.
+       01  WS-PARM-EOF-SW              PIC X         VALUE 'N'.
+           88  WS-PARM-EOF                           VALUE 'Y'.
+       01  WS-PARM-CARD-COUNT          PIC 9(4)      VALUE 0.
+       01  WS-EXCP-STATUS              PIC XX.
+       01  WS-AUDIT-STATUS             PIC XX.
+       01  WS-TABMSTR-STATUS           PIC XX.
+       01  WS-TABMSTR-AVAIL-SW         PIC X         VALUE 'N'.
+           88  WS-TABMSTR-AVAILABLE                  VALUE 'Y'.
+           88  WS-TABMSTR-UNAVAILABLE                VALUE 'N'.
+       01  WS-I-INPUT                  PIC X(2)      JUSTIFIED RIGHT.
+       01  WS-VALID-SW                 PIC X         VALUE 'N'.
+           88  WS-INPUT-VALID                        VALUE 'Y'.
+           88  WS-INPUT-INVALID                      VALUE 'N'.
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-TIME                 PIC 9(8).
+       01  WS-OPERATOR-ID              PIC X(8).
+       01  WS-EXCP-VALUE               PIC X(10).
+       01  WS-EXCP-REASON              PIC X(30).
+       01  WS-MODE-INPUT                PIC X(1).
+       01  WS-LOOKUP-FACTOR-INPUT      PIC X(2)      JUSTIFIED RIGHT.
+       01  WS-LOOKUP-PRODUCT-INPUT     PIC X(5)      JUSTIFIED RIGHT.
+       01  WS-LOOKUP-FACTOR            PIC 9(2).
+       01  WS-LOOKUP-PRODUCT           PIC 9(5).
+       01  WS-LOOKUP-RESULT            PIC 9(2).
+       01  WS-LOOKUP-FOUND-SW          PIC X         VALUE 'N'.
+           88  WS-LOOKUP-FOUND                       VALUE 'Y'.
        PROCEDURE DIVISION.
        0001-MAIN-PROC.
       * input get here
-           ACCEPT WS-I
            DISPLAY " TABLES CODE IN COBLE "
            DISPLAY " ********************* "
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           PERFORM 0006-OPEN-EXCEPTION-FILE
+           PERFORM 0007-OPEN-AUDIT-FILE
+           PERFORM 0011-OPEN-TABLE-MASTER
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL WS-PARM-EOF
+                   READ PARM-FILE
+                       AT END
+                           SET WS-PARM-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-PARM-CARD-COUNT
+                           PERFORM 0013-PROCESS-PARM-CARD
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+               IF WS-PARM-CARD-COUNT = 0
+                   DISPLAY "SYSIN OPENED BUT CONTAINED NO CARDS"
+                   MOVE SPACES TO WS-EXCP-VALUE
+                   MOVE "SYSIN EMPTY - NO CARDS PROCESSED"
+                       TO WS-EXCP-REASON
+                   PERFORM 0005-LOG-EXCEPTION
+               END-IF
+           ELSE
+               PERFORM 0016-INTERACTIVE-MODE-ACCEPT
+               IF WS-MODE-INPUT = "L" OR WS-MODE-INPUT = "l"
+                   PERFORM 0010-INTERACTIVE-LOOKUP
+                   PERFORM 0009-LOOKUP-MODE
+               ELSE
+                   PERFORM 0003-INTERACTIVE-ACCEPT
+                   PERFORM 0002-PROCESS-TABLE
+               END-IF
+           END-IF
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+           IF WS-TABMSTR-AVAILABLE
+               CLOSE TABLE-MASTER
+           END-IF
+           STOP RUN.
+
+       0002-PROCESS-TABLE.
            DISPLAY WS-I " TABLE'S "
            DISPLAY " ************* "
-              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 10        
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 10
                COMPUTE WS-K = WS-I * WS-J
-               DISPLAY WS-J " * " WS-I " = " WS-K  
-          END-PERFORM.
-          STOP RUN.
+                   ON SIZE ERROR
+                       SET WS-K-OVERFLOW TO TRUE
+                   NOT ON SIZE ERROR
+                       SET WS-K-OK TO TRUE
+               END-COMPUTE
+               MOVE WS-J TO TM-MULTIPLICAND (WS-J)
+               IF WS-K-OK
+                   MOVE WS-K TO WS-K-EDIT
+                   MOVE WS-K TO TM-PRODUCT (WS-J)
+                   MOVE 'N' TO TM-OVERFLOW-SW (WS-J)
+                   DISPLAY WS-J " * " WS-I " = " WS-K-EDIT
+               ELSE
+                   MOVE ZEROS TO TM-PRODUCT (WS-J)
+                   MOVE 'Y' TO TM-OVERFLOW-SW (WS-J)
+                   DISPLAY "PRODUCT OVERFLOW FOR " WS-J " * " WS-I
+               END-IF
+           END-PERFORM
+           PERFORM 0008-WRITE-AUDIT-RECORD
+           PERFORM 0012-WRITE-TABLE-MASTER.
+
+       0003-INTERACTIVE-ACCEPT.
+           SET WS-INPUT-INVALID TO TRUE
+           PERFORM UNTIL WS-INPUT-VALID
+               DISPLAY "ENTER MULTIPLIER (1-10): "
+               ACCEPT WS-I-INPUT
+               INSPECT WS-I-INPUT REPLACING LEADING SPACE BY "0"
+               IF WS-I-INPUT IS NUMERIC
+                   MOVE WS-I-INPUT TO WS-I
+                   PERFORM 0004-VALIDATE-WS-I
+                   IF WS-INPUT-INVALID
+                       DISPLAY "INVALID ENTRY - TRY AGAIN"
+                   END-IF
+               ELSE
+                   SET WS-INPUT-INVALID TO TRUE
+                   DISPLAY "INVALID ENTRY - NUMERIC VALUE REQUIRED"
+                   MOVE WS-I-INPUT TO WS-EXCP-VALUE
+                   MOVE "NON-NUMERIC ENTRY" TO WS-EXCP-REASON
+                   PERFORM 0005-LOG-EXCEPTION
+               END-IF
+           END-PERFORM.
+
+       0004-VALIDATE-WS-I.
+           IF WS-I = 0
+               SET WS-INPUT-INVALID TO TRUE
+               MOVE WS-I TO WS-EXCP-VALUE
+               MOVE "ZERO MULTIPLIER REJECTED" TO WS-EXCP-REASON
+               PERFORM 0005-LOG-EXCEPTION
+           ELSE
+               IF WS-I > 10
+                   SET WS-INPUT-INVALID TO TRUE
+                   MOVE WS-I TO WS-EXCP-VALUE
+                   MOVE "MULTIPLIER OUT OF RANGE (1-10)"
+                       TO WS-EXCP-REASON
+                   PERFORM 0005-LOG-EXCEPTION
+               ELSE
+                   SET WS-INPUT-VALID TO TRUE
+               END-IF
+           END-IF.
+
+       0005-LOG-EXCEPTION.
+           MOVE WS-RUN-DATE TO EXCP-RUN-DATE
+           MOVE WS-RUN-TIME TO EXCP-RUN-TIME
+           MOVE WS-EXCP-VALUE TO EXCP-BAD-VALUE
+           MOVE WS-EXCP-REASON TO EXCP-REASON
+           WRITE EXCP-REC.
+
+       0006-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCP-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+               IF WS-EXCP-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN EXCPLOG - STATUS "
+                       WS-EXCP-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       0007-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN AUDITLOG - STATUS "
+                       WS-AUDIT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       0008-WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+           MOVE "TABWACC" TO AUDIT-PROGRAM-ID
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-I TO AUDIT-WS-I-VALUE
+           WRITE AUDIT-REC.
+
+       0009-LOOKUP-MODE.
+           MOVE 'N' TO WS-LOOKUP-FOUND-SW
+           PERFORM VARYING WS-LOOKUP-RESULT FROM 1 BY 1
+                   UNTIL WS-LOOKUP-RESULT > 10
+               COMPUTE WS-K = WS-LOOKUP-FACTOR * WS-LOOKUP-RESULT
+               IF WS-K = WS-LOOKUP-PRODUCT
+                   SET WS-LOOKUP-FOUND TO TRUE
+                   DISPLAY WS-LOOKUP-FACTOR " * " WS-LOOKUP-RESULT
+                       " = " WS-LOOKUP-PRODUCT " (MATCH FOUND)"
+               END-IF
+           END-PERFORM
+           IF NOT WS-LOOKUP-FOUND
+               DISPLAY "NO EXACT MATCH FOR PRODUCT "
+                   WS-LOOKUP-PRODUCT " WITH FACTOR " WS-LOOKUP-FACTOR
+           END-IF
+           PERFORM 0014-WRITE-LOOKUP-AUDIT-RECORD.
+
+       0010-INTERACTIVE-LOOKUP.
+           SET WS-INPUT-INVALID TO TRUE
+           PERFORM UNTIL WS-INPUT-VALID
+               DISPLAY "ENTER KNOWN FACTOR (1-10): "
+               ACCEPT WS-LOOKUP-FACTOR-INPUT
+               INSPECT WS-LOOKUP-FACTOR-INPUT
+                   REPLACING LEADING SPACE BY "0"
+               IF WS-LOOKUP-FACTOR-INPUT IS NUMERIC
+                   MOVE WS-LOOKUP-FACTOR-INPUT TO WS-LOOKUP-FACTOR
+                   PERFORM 0015-VALIDATE-LOOKUP-FACTOR
+                   IF WS-INPUT-INVALID
+                       DISPLAY "INVALID ENTRY - TRY AGAIN"
+                   END-IF
+               ELSE
+                   SET WS-INPUT-INVALID TO TRUE
+                   DISPLAY "INVALID ENTRY - NUMERIC VALUE REQUIRED"
+                   MOVE WS-LOOKUP-FACTOR-INPUT TO WS-EXCP-VALUE
+                   MOVE "NON-NUMERIC LOOKUP FACTOR" TO WS-EXCP-REASON
+                   PERFORM 0005-LOG-EXCEPTION
+               END-IF
+           END-PERFORM
+           SET WS-INPUT-INVALID TO TRUE
+           PERFORM UNTIL WS-INPUT-VALID
+               DISPLAY "ENTER TARGET PRODUCT: "
+               ACCEPT WS-LOOKUP-PRODUCT-INPUT
+               INSPECT WS-LOOKUP-PRODUCT-INPUT
+                   REPLACING LEADING SPACE BY "0"
+               IF WS-LOOKUP-PRODUCT-INPUT IS NUMERIC
+                   MOVE WS-LOOKUP-PRODUCT-INPUT TO WS-LOOKUP-PRODUCT
+                   SET WS-INPUT-VALID TO TRUE
+               ELSE
+                   SET WS-INPUT-INVALID TO TRUE
+                   DISPLAY "INVALID ENTRY - NUMERIC VALUE REQUIRED"
+                   MOVE WS-LOOKUP-PRODUCT-INPUT TO WS-EXCP-VALUE
+                   MOVE "NON-NUMERIC LOOKUP PRODUCT" TO WS-EXCP-REASON
+                   PERFORM 0005-LOG-EXCEPTION
+               END-IF
+           END-PERFORM.
+
+       0015-VALIDATE-LOOKUP-FACTOR.
+           IF WS-LOOKUP-FACTOR = 0
+               SET WS-INPUT-INVALID TO TRUE
+               MOVE WS-LOOKUP-FACTOR TO WS-EXCP-VALUE
+               MOVE "ZERO FACTOR REJECTED" TO WS-EXCP-REASON
+               PERFORM 0005-LOG-EXCEPTION
+           ELSE
+               IF WS-LOOKUP-FACTOR > 10
+                   SET WS-INPUT-INVALID TO TRUE
+                   MOVE WS-LOOKUP-FACTOR TO WS-EXCP-VALUE
+                   MOVE "FACTOR OUT OF RANGE (1-10)" TO WS-EXCP-REASON
+                   PERFORM 0005-LOG-EXCEPTION
+               ELSE
+                   SET WS-INPUT-VALID TO TRUE
+               END-IF
+           END-IF.
+
+       0011-OPEN-TABLE-MASTER.
+      * TABMSTR is a VSAM cluster that must be pre-allocated by JCL
+      * (IDCAMS DEFINE CLUSTER) before a COBOL OPEN can create it, so a
+      * missing cluster is treated as "persistence unavailable this
+      * run" rather than a fatal error - batch card processing,
+      * interactive table generation, lookup mode and exception logging
+      * do not depend on it and must not be taken down by it.
+           OPEN I-O TABLE-MASTER
+           IF WS-TABMSTR-STATUS NOT = "00"
+               OPEN OUTPUT TABLE-MASTER
+           END-IF
+           IF WS-TABMSTR-STATUS = "00"
+               SET WS-TABMSTR-AVAILABLE TO TRUE
+           ELSE
+               SET WS-TABMSTR-UNAVAILABLE TO TRUE
+               DISPLAY "TABMSTR UNAVAILABLE - STATUS "
+                   WS-TABMSTR-STATUS " - CONTINUING WITHOUT IT"
+           END-IF.
+
+       0012-WRITE-TABLE-MASTER.
+           IF WS-TABMSTR-AVAILABLE
+               MOVE WS-I TO TM-KEY-I
+               WRITE TABMSTR-REC
+                   INVALID KEY
+                       REWRITE TABMSTR-REC
+               END-WRITE
+           END-IF.
+
+       0013-PROCESS-PARM-CARD.
+           IF PARM-MODE-LOOKUP
+               IF PARM-VALUE-1 IS NUMERIC AND PARM-VALUE-2 IS NUMERIC
+                   MOVE PARM-VALUE-1 TO WS-LOOKUP-FACTOR
+                   MOVE PARM-VALUE-2 TO WS-LOOKUP-PRODUCT
+                   PERFORM 0015-VALIDATE-LOOKUP-FACTOR
+                   IF WS-INPUT-VALID
+                       PERFORM 0009-LOOKUP-MODE
+                   END-IF
+               ELSE
+                   MOVE PARM-CARD TO WS-EXCP-VALUE
+                   MOVE "NON-NUMERIC LOOKUP CARD" TO WS-EXCP-REASON
+                   PERFORM 0005-LOG-EXCEPTION
+               END-IF
+           ELSE
+               IF PARM-MODE-TABLE
+                   IF PARM-VALUE-1 IS NUMERIC
+                       MOVE PARM-VALUE-1 TO WS-I
+                       PERFORM 0004-VALIDATE-WS-I
+                       IF WS-INPUT-VALID
+                           PERFORM 0002-PROCESS-TABLE
+                       END-IF
+                   ELSE
+                       MOVE PARM-CARD TO WS-EXCP-VALUE
+                       MOVE "NON-NUMERIC TABLE CARD" TO WS-EXCP-REASON
+                       PERFORM 0005-LOG-EXCEPTION
+                   END-IF
+               ELSE
+                   MOVE PARM-CARD TO WS-EXCP-VALUE
+                   MOVE "INVALID MODE CODE ON CARD" TO WS-EXCP-REASON
+                   PERFORM 0005-LOG-EXCEPTION
+               END-IF
+           END-IF.
+
+       0014-WRITE-LOOKUP-AUDIT-RECORD.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+           MOVE "TABWACCL" TO AUDIT-PROGRAM-ID
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-LOOKUP-FACTOR TO AUDIT-WS-I-VALUE
+           WRITE AUDIT-REC.
+
+       0016-INTERACTIVE-MODE-ACCEPT.
+           SET WS-INPUT-INVALID TO TRUE
+           PERFORM UNTIL WS-INPUT-VALID
+               DISPLAY "ENTER MODE (T=TABLE, L=LOOKUP): "
+               ACCEPT WS-MODE-INPUT
+               IF WS-MODE-INPUT = "T" OR WS-MODE-INPUT = "t"
+                       OR WS-MODE-INPUT = "L" OR WS-MODE-INPUT = "l"
+                   SET WS-INPUT-VALID TO TRUE
+               ELSE
+                   SET WS-INPUT-INVALID TO TRUE
+                   DISPLAY "INVALID ENTRY - ENTER T OR L"
+                   MOVE WS-MODE-INPUT TO WS-EXCP-VALUE
+                   MOVE "INVALID MODE ENTRY" TO WS-EXCP-REASON
+                   PERFORM 0005-LOG-EXCEPTION
+               END-IF
+           END-PERFORM.
