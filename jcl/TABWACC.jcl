@@ -0,0 +1,43 @@
+//TABWACC  JOB (ACCTNO),'TABLE GEN',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH DRIVER FOR TABLE-WITH-ACCEPT (TABWACC)
+//* ONE CARD PER REQUEST IN SYSIN - NO OPERATOR INTERACTION
+//* REQUIRED.  ADD/REMOVE CARDS TO CHANGE THE NIGHT'S WORK LIST.
+//* CARD LAYOUT (SEE COPYBOOKS/PARMCARD.CPY):
+//*   COL 1    MODE    T = BUILD TABLE, L = REVERSE LOOKUP
+//*   COL 2-3  VALUE-1 MULTIPLIER (MODE T) OR KNOWN FACTOR (MODE L)
+//*   COL 4-8  VALUE-2 UNUSED (MODE T) OR TARGET PRODUCT (MODE L)
+//*--------------------------------------------------------------
+//* DEFINE0 ALLOCATES THE TABMSTR CLUSTER ON THE FIRST RUN.  ON EVERY
+//* SUBSEQUENT RUN IDCAMS RETURNS RC=12 BECAUSE THE CLUSTER ALREADY
+//* EXISTS - HARMLESS, AND THE SET MAXCC RESETS THE CONDITION CODE SO
+//* STEP1 IS NOT SKIPPED.
+//DEFINE0  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.TABLES.TABMSTR)    -
+         INDEXED                               -
+         KEYS(2 0)                             -
+         RECORDSIZE(82 82)                     -
+         TRACKS(1 1)                           -
+         FREESPACE(10 10))                     -
+         DATA  (NAME(PROD.TABLES.TABMSTR.DATA))   -
+         INDEX (NAME(PROD.TABLES.TABMSTR.INDEX))
+  SET MAXCC = 0
+/*
+//STEP1    EXEC PGM=TABWACC
+//STEPLIB  DD   DSN=PROD.TABLES.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.TABLES.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=34)
+//EXCPLOG  DD   DSN=PROD.TABLES.EXCPLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=56)
+//TABMSTR  DD   DSN=PROD.TABLES.TABMSTR,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+T0200000
+T0500000
+T0700000
+T1000000
+L0300012
+/*
