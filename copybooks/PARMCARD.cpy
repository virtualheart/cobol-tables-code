@@ -0,0 +1,11 @@
+      * PARMCARD - one SYSIN parameter card for TABLE-WITH-ACCEPT.
+      * PARM-MODE-TABLE cards carry a multiplier value (PARM-VALUE-1)
+      * to build a table for; PARM-MODE-LOOKUP cards carry a known
+      * factor (PARM-VALUE-1) and a target product (PARM-VALUE-2) for
+      * reverse-lookup against the 1-10 range.
+       01  PARM-CARD.
+           05  PARM-MODE               PIC X(1).
+               88  PARM-MODE-TABLE                 VALUE 'T'.
+               88  PARM-MODE-LOOKUP                VALUE 'L'.
+           05  PARM-VALUE-1            PIC 9(2).
+           05  PARM-VALUE-2            PIC 9(5).
