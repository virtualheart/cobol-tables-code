@@ -0,0 +1,15 @@
+      * TABROW - shared multiplier/multiplicand/product row layout for
+      * the table-generation family (TABLES, TABLE-WITH-ACCEPT, and any
+      * future reporting program built on the same 1-10 grid).
+       01  WS-I                        PIC 9(2).
+       01  WS-J                        PIC 9(2).
+      * WS-K is sized to PIC 9(5) so the ON SIZE ERROR check below has
+      * room to matter if WS-I/WS-J are ever widened past PIC 9(2) to
+      * cover a multiplier range beyond 1-99 - at the current PIC 9(2)
+      * width the largest possible product (99 x 99 = 9801) always
+      * fits, so the check cannot fire today.
+       01  WS-K                        PIC 9(5).
+       01  WS-K-EDIT                   PIC ZZZZ9.
+       01  WS-K-OVERFLOW-SW            PIC X         VALUE 'N'.
+           88  WS-K-OVERFLOW                         VALUE 'Y'.
+           88  WS-K-OK                               VALUE 'N'.
