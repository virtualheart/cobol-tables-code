@@ -0,0 +1,6 @@
+      * CHKPTREC - restart checkpoint record for the TABLES outer loop.
+      * Holds the last WS-I value whose table completed successfully so
+      * a resubmission after an abend can resume at the next value
+      * instead of reprinting the whole 1-10 set.
+       01  CHKPT-REC.
+           05  CHKPT-LAST-I               PIC 9(2).
