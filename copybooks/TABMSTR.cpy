@@ -0,0 +1,15 @@
+      * TABMSTR - indexed table-master record, keyed by multiplier
+      * (WS-I), holding the ten multiplicand/product rows computed for
+      * that multiplier so an inquiry step can pull up a previously
+      * generated table without re-running the batch job. TM-OVERFLOW-SW
+      * flags a row whose product overflowed TM-PRODUCT at generation
+      * time, so a reader of the persisted table can tell a stored zero
+      * apart from a real overflow zero.
+       01  TABMSTR-REC.
+           05  TM-KEY-I                   PIC 9(2).
+           05  TM-ROW OCCURS 10 TIMES.
+               10  TM-MULTIPLICAND        PIC 9(2).
+               10  TM-PRODUCT             PIC 9(5).
+               10  TM-OVERFLOW-SW         PIC X.
+                   88  TM-OVERFLOW                    VALUE 'Y'.
+                   88  TM-OK                           VALUE 'N'.
